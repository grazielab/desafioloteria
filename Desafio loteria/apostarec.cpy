@@ -0,0 +1,21 @@
+      *>---------------------------------------------------------------------------------
+      *> Copybook do registro historico de uma aposta vencedora (APOSTA-REC)
+      *> Compartilhado entre o programa principal e futuras rotinas de
+      *> consulta/apuracao, para nao duplicar o layout do arquivo de apostas.
+      *> apo-matricula identifica o apostador de forma estavel entre
+      *> execucoes (nao e a posicao dele na tabela de uma rodada), para
+      *> permitir consultar o desempenho historico do mesmo apostador.
+      *>---------------------------------------------------------------------------------
+
+       01  apo-registro.
+           05  apo-chave.
+               10  apo-data                      pic  9(08).
+               10  apo-hora                      pic  9(06).
+               10  apo-matricula                 pic  9(05).
+               10  apo-seq                       pic  9(05).
+           05  apo-lot-tipo                      pic  9(02).
+           05  apo-num-aposta   occurs 15 times  pic  9(02).
+           05  apo-qtd-sorteios                  pic  9(09).
+           05  apo-tempo-hr                      pic  9(02).
+           05  apo-tempo-min                     pic  9(02).
+           05  apo-tempo-seg                     pic  9(02).
