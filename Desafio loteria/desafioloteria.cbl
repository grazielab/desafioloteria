@@ -15,6 +15,19 @@
       *-----Declaração dos recursos externos
        input-output section.
        file-control.
+
+           select ws-arq-resultados
+               assign to "RESULTADOS.TXT"
+               organization is line sequential
+               file status is ws-fs-resultados.
+
+           select ws-arq-apostas
+               assign to "APOSTAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is apo-chave
+               file status is ws-fs-apostas.
+
        i-o-control.
 
       *Declaração de variáveis
@@ -23,42 +36,183 @@
       *----Variaveis de arquivos
        file section.
 
+       fd  ws-arq-resultados
+           label records are standard.
+
+       01  ws-reg-resultado.
+           05  res-data-hora.
+               10  res-data                     pic  9(08).
+               10  res-hora                     pic  9(06).
+           05  filler                           pic  x(01) value space.
+           05  res-lot-tipo                     pic  9(02).
+           05  filler                           pic  x(01) value space.
+           05  res-num-usuario occurs 15 times  pic  9(02).
+           05  filler                           pic  x(01) value space.
+           05  res-qtd-sorteado                 pic  9(02).
+           05  filler                           pic  x(01) value space.
+           05  res-num-sorteado occurs 15 times pic  9(02).
+           05  filler                           pic  x(01) value space.
+           05  res-contador                     pic  9(09).
+           05  filler                           pic  x(01) value space.
+      *----res-jogador e a posicao do apostador vencedor na tabela desta
+      *----rodada (1 a 20), nao uma matricula estavel entre execucoes;
+      *----para consultar o historico de um apostador use apo-matricula
+      *----em APOSTAS.DAT.
+           05  res-jogador                      pic  9(02).
+
+      *----Registro alternativo (mesmo FD) para uma simulacao que
+      *----esgotou o limite de tentativas sem nenhum apostador cobrir
+      *----o sorteio; grava-esgotada usa este layout.
+       01  ws-reg-esgotado.
+           05  esg-data-hora.
+               10  esg-data                     pic  9(08).
+               10  esg-hora                     pic  9(06).
+           05  filler                           pic  x(01) value space.
+           05  esg-lot-tipo                     pic  9(02).
+           05  filler                           pic  x(01) value space.
+           05  esg-marca                        pic  x(20)
+                                    value 'SEM ACERTO (LIMITE)'.
+           05  filler                           pic  x(01) value space.
+           05  esg-tentativas                   pic  9(09).
+
+      *----Registro alternativo (mesmo FD) com o resumo de um lote de
+      *----simulacoes; grava-resumo-lote usa este layout.
+       01  ws-reg-lote.
+           05  lote-data-hora.
+               10  lote-data                    pic  9(08).
+               10  lote-hora                    pic  9(06).
+           05  filler                           pic  x(01) value space.
+           05  lote-marca                       pic  x(20)
+                                    value 'RESUMO DO LOTE'.
+           05  filler                           pic  x(01) value space.
+           05  lote-qtd-simulacoes              pic  9(05).
+           05  filler                           pic  x(01) value space.
+           05  lote-qtd-vencedoras              pic  9(05).
+           05  filler                           pic  x(01) value space.
+           05  lote-qtd-esgotadas               pic  9(05).
+           05  filler                           pic  x(01) value space.
+           05  lote-min                         pic  9(09).
+           05  filler                           pic  x(01) value space.
+           05  lote-media                       pic  9(09)v9(02).
+           05  filler                           pic  x(01) value space.
+           05  lote-max                         pic  9(09).
+
+      *----Historico de apostas vencedoras, indexado por data/hora/matricula
+       fd  ws-arq-apostas
+           label records are standard.
+
+           copy apostarec.
 
       *----Variaveis de trabalho
        working-storage section.
 
+      *----Variaveis de controle de arquivo
+       77  ws-fs-resultados                     pic  x(02).
+       77  ws-fs-apostas                        pic  x(02).
+       77  ws-seq-apostas                       pic  9(05)
+                                                  value zero.
+
+      *----Variaveis de apoio a consulta do historico de um apostador
+       77  ws-num-consulta                      pic  9(05).
+       77  ws-qtd-hist-encontrado                pic  9(05).
+       77  ws-flag-hist-lido                     pic  x(01).
+           88  ws-registro-lido                  value 'S'.
+
+      *----Variavel da opcao escolhida no menu inicial
+       77  ws-opcao-menu                         pic  9(01).
+
+      *----Modo de conferencia contra um resultado oficial informado
+       77  ws-modo-conferencia                   pic  x(01)
+                                                   value 'N'.
+           88  ws-conferencia-oficial            value 'S'.
+
        01  ws-sorteio.
            05  ws-semente                          pic  9(08).
            05  ws-semente1                         pic  9(08).
            05  ws-num_random                       pic  9(01)v9(08).
 
        01  ws-numeros-sorteados.
-           05  ws-sort-num1                        pic  9(02).
-           05  ws-sort-num2                        pic  9(02).
-           05  ws-sort-num3                        pic  9(02).
-           05  ws-sort-num4                        pic  9(02).
-           05  ws-sort-num5                        pic  9(02).
-           05  ws-sort-num6                        pic  9(02).
-
-       01  ws-numeros-usuario.
-           05  ws-num1                             pic  9(02).
-           05  ws-num2                             pic  9(02).
-           05  ws-num3                             pic  9(02).
-           05  ws-num4                             pic  9(02).
-           05  ws-num5                             pic  9(02).
-           05  ws-num6                             pic  9(02).
-           05  ws-num7                             pic  9(02).
-           05  ws-num8                             pic  9(02).
-           05  ws-num9                             pic  9(02).
-           05  ws-num10                            pic  9(02).
+           05  ws-sort-num  occurs 15 times
+                       indexed by ws-idx-sort ws-idx-sort2
+                       pic  9(02).
+
+      *----Tabela dos jogos suportados (dezenas sorteadas e faixa de numeração)
+       01  ws-tab-jogos-dados.
+           05  filler                              pic  x(16)
+                       value 'MEGA-SENA   0660'.
+           05  filler                              pic  x(16)
+                       value 'QUINA       0580'.
+           05  filler                              pic  x(16)
+                       value 'LOTOFACIL   1525'.
+
+       01  ws-tab-jogos redefines ws-tab-jogos-dados.
+           05  ws-jogo occurs 3 times indexed by ws-idx-jogo.
+               10  ws-jogo-nome                    pic  x(12).
+               10  ws-jogo-qtd-sorteio              pic  9(02).
+               10  ws-jogo-faixa                    pic  9(02).
+
+       77  ws-faixa-max                            pic  9(02).
+       77  ws-flag-dup-sorteio                     pic  x(01).
+           88  ws-sorteio-duplicado                value 'S'.
+
+      *----Variaveis do modo de execução (interativo ou lote) e do lote
+       77  ws-resp                                 pic  x(01).
+       77  ws-modo-execucao                        pic  x(01).
+           88  ws-modo-batch                       value 'L'.
+           88  ws-modo-interativo                  value 'I'.
+       77  ws-qtd-simulacoes                       pic  9(05).
+       77  ws-idx-simulacao                        pic  9(05).
+
+      *----Variaveis do limite de tentativas e do heartbeat de progresso
+       77  ws-heartbeat-intervalo                  pic  9(09)
+                                                    value 100000.
+       77  ws-resto-heartbeat                      pic  9(09).
+       77  ws-flag-esgotado                        pic  x(01).
+           88  ws-simulacao-esgotada               value 'S'.
+
+       01  ws-estatisticas-lote.
+           05  ws-lote-min                         pic  9(09).
+           05  ws-lote-max                         pic  9(09).
+           05  ws-lote-soma                        pic  9(11).
+           05  ws-lote-media                       pic  9(09)v9(02).
+           05  ws-lote-qtd-vencedoras              pic  9(05).
+           05  ws-lote-qtd-esgotadas               pic  9(05).
+
+      *----Variaveis da(s) aposta(s) do usuário (uma ou mais apostadores)
+       77  ws-qtd-apostadores                      pic  9(02)
+                                                    value 1.
+       77  ws-idx-vencedor                         pic  9(02)
+                                                    value zero.
+
+       01  ws-apostadores.
+           05  ws-apostador  occurs 1 to 20 times
+                       depending on ws-qtd-apostadores
+                       indexed by ws-idx-apostador.
+               10  ws-id-apostador                 pic  9(05).
+               10  ws-num  occurs 15 times
+                           indexed by ws-idx-num
+                           pic  9(02).
 
        01  ws-uso-comum.
            05  ws-ind-lot                          pic  9(02).
            05  ws-ind                              pic  9(02).
            05  ws-qtd-num-jog                      pic  9(02).
-           05  ws-tentativa                        pic  9(02).
+           05  ws-tentativa                        pic  9(09).
            05  ws-contador                         pic  9(09).
 
+      *----Variaveis de apoio a validação da aposta do usuário
+       01  ws-validacao-usuario.
+           05  ws-idx-num2                         pic  9(02).
+           05  ws-num-verificar                    pic  9(02).
+           05  ws-flag-valido                      pic  x(01).
+               88  ws-numero-valido                value 'S'.
+           05  ws-flag-duplicado                   pic  x(01).
+               88  ws-numero-duplicado              value 'S'.
+           05  ws-flag-membro                      pic  x(01).
+               88  ws-membro-encontrado             value 'S'.
+           05  ws-flag-cobertura                   pic  x(01).
+               88  ws-cobertura-completa            value 'S'.
+
        01  ws-relogio.
            05  ws-hora                             pic  9(02).
            05  ws-minuto                           pic  9(02).
@@ -68,6 +222,8 @@
        77  ws-diferenca-hr                         pic  9(02).
        77  ws-diferenca-min                        pic  9(02).
        77  ws-diferenca-seg                        pic  9(02).
+       77  ws-borrow-min                           pic  9(01).
+       77  ws-borrow-hr                            pic  9(01).
        01  ws-hora-inicio.
            05  ws-hor                              pic 9(002).
            05  ws-min                              pic 9(002).
@@ -91,87 +247,634 @@
            perform processamento.
            perform finaliza.
 
+      *>-------------------------------------------------
+      *>     Inicialização
+      *>-------------------------------------------------
+
+       inicializa section.
+
+           move function current-date(9:6) to ws-hora-inicio
+
+           open extend ws-arq-resultados
+
+           if ws-fs-resultados <> "00"
+              open output ws-arq-resultados
+           end-if
+
+           close ws-arq-resultados
+           open extend ws-arq-resultados
+
+           open i-o ws-arq-apostas
+
+           if ws-fs-apostas = "35"
+              open output ws-arq-apostas
+              close ws-arq-apostas
+              open i-o ws-arq-apostas
+           end-if
+
+           perform menu-inicial
+              .
+
+       inicializa-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Menu de abertura: nova aposta, repetir a ultima gravada, lote direto ou
+      *> consultar o historico de um apostador antes de decidir
+      *>---------------------------------------------------------------------------------
+
+       menu-inicial section.
+
+           move 'N' to ws-flag-valido
+           perform until ws-numero-valido
+               display "===================================="
+               display "1 - Nova aposta"
+               display "2 - Repetir a ultima aposta gravada"
+               display "3 - Nova aposta e executar em lote"
+               display "4 - Consultar historico de um apostador"
+               display "5 - Conferir aposta contra resultado "
+                  "oficial"
+               display "===================================="
+               display "Escolha uma opcao: "
+               accept ws-opcao-menu
+
+               evaluate ws-opcao-menu
+                   when 1 thru 3
+                       move 'S' to ws-flag-valido
+                   when 5
+                       move 'S' to ws-flag-valido
+                   when 4
+                       perform consulta-historico-jogador
+                   when other
+                       display "Opcao invalida, informe novamente."
+               end-evaluate
+           end-perform
+
+           if ws-opcao-menu = 2
+              perform recarrega-ultima-aposta
+           else
+              perform seleciona-jogo
+           end-if
+
+           if ws-opcao-menu not = 5
+              perform define-limite-tentativas
+           end-if
+              .
+
+       menu-inicial-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Define, a partir de ws-ind-lot, quantas dezenas são sorteadas e em que faixa
+      *>---------------------------------------------------------------------------------
+
+       seleciona-jogo section.
+
+           move 'N' to ws-flag-valido
+           perform until ws-numero-valido
+               display "Escolha o jogo: 1-Mega-Sena(6/60) "
+                  "2-Quina(5/80) 3-Lotofacil(15/25): "
+               accept ws-ind-lot
+
+               if ws-ind-lot >= 1 and ws-ind-lot <= 3
+                  move 'S' to ws-flag-valido
+               else
+                  display "Opcao invalida, informe novamente."
+               end-if
+           end-perform
+
+           set ws-idx-jogo to ws-ind-lot
+
+           move ws-jogo-qtd-sorteio(ws-idx-jogo) to ws-qtd-num-jog
+           move ws-jogo-faixa(ws-idx-jogo)       to ws-faixa-max
+              .
+
+       seleciona-jogo-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Pergunta o limite de tentativas, independente da origem da aposta
+      *>---------------------------------------------------------------------------------
+
+       define-limite-tentativas section.
+
+           display "Limite maximo de tentativas por simulacao "
+              "(0 = sem limite): "
+           accept ws-tentativa
+              .
+
+       define-limite-tentativas-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Recarrega a ultima aposta gravada em RESULTADOS.TXT, com o jogo original
+      *>---------------------------------------------------------------------------------
+
+       recarrega-ultima-aposta section.
+
+           move 'N' to ws-flag-hist-lido
+
+           close ws-arq-resultados
+           open input ws-arq-resultados
+
+           perform le-proximo-resultado
+           perform until ws-fs-resultados = "10"
+               perform le-proximo-resultado
+           end-perform
+
+           close ws-arq-resultados
+           open extend ws-arq-resultados
+
+           if ws-registro-lido
+              move res-lot-tipo to ws-ind-lot
+              set ws-idx-jogo to ws-ind-lot
+              move ws-jogo-qtd-sorteio(ws-idx-jogo) to ws-qtd-num-jog
+              move ws-jogo-faixa(ws-idx-jogo)       to ws-faixa-max
+
+              move 1 to ws-qtd-apostadores
+              set ws-idx-apostador to 1
+
+              display "Numero de matricula deste apostador: "
+              accept ws-id-apostador(ws-idx-apostador)
+
+              perform varying ws-idx-num from 1 by 1
+                      until ws-idx-num > ws-qtd-num-jog
+                  move res-num-usuario(ws-idx-num)
+                       to ws-num(ws-idx-apostador, ws-idx-num)
+              end-perform
+
+              display "Aposta anterior recarregada, jogo "
+                 ws-ind-lot "."
+           else
+              display "Nenhuma aposta anterior encontrada; "
+                 "informe uma nova."
+              perform seleciona-jogo
+              perform entrada-numeros-usuario
+           end-if
+              .
+
+       recarrega-ultima-aposta-exit.
+           exit.
+
+       le-proximo-resultado section.
+
+           read ws-arq-resultados
+               at end move "10" to ws-fs-resultados
+               not at end move 'S' to ws-flag-hist-lido
+           end-read
+              .
+
+       le-proximo-resultado-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Percorre o historico de apostas vencedoras de um apostador (leaderboard)
+      *>---------------------------------------------------------------------------------
+
+       consulta-historico-jogador section.
+
+           display "Numero de matricula do apostador a consultar: "
+           accept ws-num-consulta
+
+           move zero to ws-qtd-hist-encontrado
+
+           move low-values to apo-chave
+
+           start ws-arq-apostas key is not less than apo-chave
+               invalid key move "10" to ws-fs-apostas
+           end-start
+
+           if ws-fs-apostas = "00"
+              perform le-proximo-historico
+              perform until ws-fs-apostas = "10"
+                  if apo-matricula = ws-num-consulta
+                     add 1 to ws-qtd-hist-encontrado
+                     display apo-data " " apo-hora
+                        " jogo " apo-lot-tipo
+                        " sorteios " apo-qtd-sorteios
+                        " tempo " apo-tempo-hr ":"
+                        apo-tempo-min ":" apo-tempo-seg
+                  end-if
+                  perform le-proximo-historico
+              end-perform
+           end-if
+
+           if ws-qtd-hist-encontrado = zero
+              display "Nenhum historico encontrado para este "
+                 "apostador."
+           end-if
+              .
+
+       consulta-historico-jogador-exit.
+           exit.
+
+       le-proximo-historico section.
+
+           read ws-arq-apostas next record
+               at end move "10" to ws-fs-apostas
+           end-read
+              .
+
+       le-proximo-historico-exit.
+           exit.
+
       *>-------------------------------------------------
       *>     Processamento
       *>-------------------------------------------------
 
        processamento section.
 
-        display "Informe o primeiro numero: "
-        accept ws-num1
+           if ws-opcao-menu = 1 or ws-opcao-menu = 3
+                             or ws-opcao-menu = 5
+              perform entrada-numeros-usuario
+           end-if
+
+           evaluate ws-opcao-menu
+               when 3
+                   set ws-modo-batch to true
+                   perform processamento-lote
+               when 5
+                   set ws-modo-interativo to true
+                   set ws-conferencia-oficial to true
+                   perform informa-resultado-oficial
+               when other
+                   display "Executar em lote (varias simulacoes "
+                      "desta mesma aposta)? (S/N): "
+                   accept ws-resp
+
+                   if ws-resp = 'S' or ws-resp = 's'
+                      set ws-modo-batch to true
+                      perform processamento-lote
+                   else
+                      set ws-modo-interativo to true
+                      perform sorteio
+                   end-if
+           end-evaluate
+              .
+
+       processamento-exit.
+           exit.
 
-        display "Informe o segundo numero: "
-        accept ws-num2
+      *>---------------------------------------------------------------------------------
+      *> Repete o ciclo sorteio/confere-aposta N vezes e resume os sorteios necessários
+      *>---------------------------------------------------------------------------------
 
-        display "Informe o terceiro numero: "
-        accept ws-num3
+       processamento-lote section.
 
-        display 'Informe o Quarto Numero?'
-        accept ws-num4
+           move 'N' to ws-flag-valido
+           perform until ws-numero-valido
+               display "Quantidade de simulacoes a executar: "
+               accept ws-qtd-simulacoes
 
-        display "Informe o terceiro numero: "
-        accept ws-num5
+               if ws-qtd-simulacoes >= 1
+                  move 'S' to ws-flag-valido
+               else
+                  display "Quantidade invalida, informe novamente."
+               end-if
+           end-perform
 
-        display "Informe o terceiro numero: "
-        accept ws-num6
+           move 999999999 to ws-lote-min
+           move zero      to ws-lote-max
+           move zero      to ws-lote-soma
+           move zero      to ws-lote-qtd-vencedoras
+           move zero      to ws-lote-qtd-esgotadas
 
-        display "Informe o terceiro numero: "
-        accept ws-num7
+           perform varying ws-idx-simulacao from 1 by 1
+                   until ws-idx-simulacao > ws-qtd-simulacoes
 
-        display "Informe o terceiro numero: "
-        accept ws-num8
+               move function current-date(9:6) to ws-hora-inicio
+               perform sorteio
 
-        display "Informe o terceiro numero: "
-        accept ws-num9
+               if ws-simulacao-esgotada
+                  add 1 to ws-lote-qtd-esgotadas
+               else
+                  perform acumula-estatistica-lote
+               end-if
 
-        display "Informe o terceiro numero: "
-        accept ws-num10
+           end-perform
 
-        perform sorteio
-             .
+           perform exibe-estatisticas-lote
 
-       processamento-exit.
+           perform finaliza
+              .
+
+       processamento-lote-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Atualiza mínimo, máximo e soma de sorteios necessários no lote
+      *>---------------------------------------------------------------------------------
+
+       acumula-estatistica-lote section.
+
+           add 1 to ws-lote-qtd-vencedoras
+           add ws-contador to ws-lote-soma
+
+           if ws-contador < ws-lote-min
+              move ws-contador to ws-lote-min
+           end-if
+
+           if ws-contador > ws-lote-max
+              move ws-contador to ws-lote-max
+           end-if
+              .
+
+       acumula-estatistica-lote-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Exibe o resumo (mínimo/médio/máximo) de sorteios necessários no lote
+      *>---------------------------------------------------------------------------------
+
+       exibe-estatisticas-lote section.
+
+           display "Resumo do lote de " ws-qtd-simulacoes
+              " simulacoes:"
+
+           if ws-lote-qtd-vencedoras > 0
+              compute ws-lote-media =
+                      ws-lote-soma / ws-lote-qtd-vencedoras
+              display "Minimo de sorteios .... : " ws-lote-min
+              display "Media  de sorteios .... : " ws-lote-media
+              display "Maximo de sorteios .... : " ws-lote-max
+           else
+              display "Nenhuma simulacao teve acerto dentro do "
+                 "limite de tentativas."
+           end-if
+
+           display "Simulacoes sem acerto (limite esgotado) : "
+              ws-lote-qtd-esgotadas
+
+           perform grava-resumo-lote
+              .
+
+       exibe-estatisticas-lote-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Grava no arquivo de resultados o resumo do lote (min/media/
+      *> maximo de sorteios e quantidade de simulacoes sem acerto),
+      *> para que o lote como um todo fique auditavel mesmo que
+      *> ninguem tenha acompanhado a tela durante a execucao
+      *>---------------------------------------------------------------------------------
+
+       grava-resumo-lote section.
+
+           move spaces to ws-reg-lote
+
+           move function current-date(1:8)     to lote-data
+           move function current-date(9:6)     to lote-hora
+
+           move "RESUMO DO LOTE"                to lote-marca
+
+           move ws-qtd-simulacoes               to lote-qtd-simulacoes
+           move ws-lote-qtd-vencedoras           to lote-qtd-vencedoras
+           move ws-lote-qtd-esgotadas            to lote-qtd-esgotadas
+
+           if ws-lote-qtd-vencedoras > 0
+              move ws-lote-min  to lote-min
+              move ws-lote-media to lote-media
+              move ws-lote-max  to lote-max
+           else
+              move zero to lote-min
+              move zero to lote-media
+              move zero to lote-max
+           end-if
+
+           write ws-reg-lote
+              .
+
+       grava-resumo-lote-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Recebe a quantidade de apostadores e, de cada um, as dezenas da aposta
+      *> (a quantidade de dezenas depende do jogo escolhido, ws-qtd-num-jog)
+      *>---------------------------------------------------------------------------------
+
+       entrada-numeros-usuario section.
+
+           move 'N' to ws-flag-valido
+           perform until ws-numero-valido
+               display "Quantidade de apostadores nesta rodada "
+                  "(1 a 20): "
+               accept ws-qtd-apostadores
+
+               if ws-qtd-apostadores >= 1 and ws-qtd-apostadores <= 20
+                  move 'S' to ws-flag-valido
+               else
+                  display "Quantidade invalida, informe novamente."
+               end-if
+           end-perform
+
+           perform varying ws-idx-apostador from 1 by 1
+                   until ws-idx-apostador > ws-qtd-apostadores
+
+               display "--- Aposta do apostador " ws-idx-apostador
+                  " ---"
+
+               display "Numero de matricula deste apostador: "
+               accept ws-id-apostador(ws-idx-apostador)
+
+               perform varying ws-idx-num from 1 by 1
+                       until ws-idx-num > ws-qtd-num-jog
+                   perform obtem-numero-usuario
+               end-perform
+
+           end-perform
+              .
+
+       entrada-numeros-usuario-exit.
+           exit.
+
+       obtem-numero-usuario section.
+
+           move 'N' to ws-flag-valido
+           perform until ws-numero-valido
+               display "Informe o " ws-idx-num "o numero da aposta "
+                  "(1 a " ws-faixa-max "): "
+               accept ws-num(ws-idx-apostador, ws-idx-num)
+               perform valida-numero-usuario
+           end-perform
+              .
+
+       obtem-numero-usuario-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Rejeita dezena fora da faixa do jogo ou repetida na mesma aposta
+      *>---------------------------------------------------------------------------------
+
+       valida-numero-usuario section.
+
+           move 'S' to ws-flag-valido
+
+           if   ws-num(ws-idx-apostador, ws-idx-num) < 1
+           or   ws-num(ws-idx-apostador, ws-idx-num) > ws-faixa-max
+                display "Numero fora da faixa permitida (1 a "
+                   ws-faixa-max "), informe novamente."
+                move 'N' to ws-flag-valido
+           else
+                perform verifica-numero-repetido-usuario
+                if ws-numero-duplicado
+                   display "Numero repetido na aposta, informe "
+                      "novamente."
+                   move 'N' to ws-flag-valido
+                end-if
+           end-if
+              .
+
+       valida-numero-usuario-exit.
+           exit.
+
+       verifica-numero-repetido-usuario section.
+
+           move 'N' to ws-flag-duplicado
+
+           if ws-idx-num > 1
+              perform varying ws-idx-num2 from 1 by 1
+                      until ws-idx-num2 > ws-idx-num - 1
+                  if ws-num(ws-idx-apostador, ws-idx-num2) =
+                     ws-num(ws-idx-apostador, ws-idx-num)
+                     move 'S' to ws-flag-duplicado
+                  end-if
+              end-perform
+           end-if
+              .
+
+       verifica-numero-repetido-usuario-exit.
            exit.
 
 
       *>------------------------------------------------------------------
-      *> Realização do Sorteio em formato randomico
+      *> Realização do Sorteio: repete sorteia/confere ate um apostador
+      *> cobrir o sorteio ou o limite de tentativas se esgotar. Uma
+      *> unica PERFORM iterativa por simulacao, em vez de encadear
+      *> PERFORMs recursivos a cada tentativa sem sucesso.
       *>------------------------------------------------------------------
 
        sorteio section.
 
-           move zero to ws-ind-lot
+           move zero to ws-contador
+           move zero to ws-idx-vencedor
+           move 'N' to ws-flag-esgotado
+
+           perform sorteia-e-confere
+               until ws-idx-vencedor not = zero
+                  or ws-simulacao-esgotada
+              .
+
+       sorteio-exit.
+           exit.
+
+      *>------------------------------------------------------------------
+      *> Uma unica tentativa: sorteia as dezenas e confere a aposta
+      *>------------------------------------------------------------------
 
-           perform until ws-ind-lot <> 0
+       sorteia-e-confere section.
 
            move ws-semente   to ws-relogio
 
            accept ws-semente from time
 
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > ws-qtd-num-jog
                perform semente-delay
-               compute ws-sort-num1 = function random(ws-semente) * 60
+               compute ws-sort-num(ws-idx-sort) =
+                       function random(ws-semente) * ws-faixa-max
+           end-perform
 
-               perform semente-delay
-               compute ws-sort-num2 = function random(ws-semente) * 60
+           perform confere-num-sorteados
 
-               perform semente-delay
-               compute ws-sort-num3 = function random(ws-semente) * 60
+           if not ws-sorteio-duplicado
+              perform mostra-sorteio
+              perform confere-aposta
+           end-if
+              .
 
-               perform semente-delay
-               compute ws-sort-num4 = function random(ws-semente) * 60
+       sorteia-e-confere-exit.
+           exit.
 
-               perform semente-delay
-               compute ws-sort-num5 = function random(ws-semente) * 60
+      *>---------------------------------------------------------------------------------
+      *> Entrada alternativa ao sorteio: recebe um resultado oficial real (Mega-Sena,
+      *> Quina etc.) e reaproveita a mesma conferencia usada para os sorteios simulados
+      *>---------------------------------------------------------------------------------
 
-               perform semente-delay
-               compute ws-sort-num6 = function random(ws-semente) * 60
+       informa-resultado-oficial section.
 
-                perform confere-num-sorteados
+           display "Informe as " ws-qtd-num-jog " dezenas do "
+              "resultado oficial:"
 
-            end-perform
-             .
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > ws-qtd-num-jog
+               perform obtem-numero-oficial
+           end-perform
 
-       sorteio-exit.
+           perform mostra-sorteio
+           perform confere-aposta
+              .
+
+       informa-resultado-oficial-exit.
+           exit.
+
+       obtem-numero-oficial section.
+
+           move 'N' to ws-flag-valido
+           perform until ws-numero-valido
+               display "Informe a " ws-idx-sort "a dezena oficial "
+                  "(1 a " ws-faixa-max "): "
+               accept ws-sort-num(ws-idx-sort)
+
+               if   ws-sort-num(ws-idx-sort) < 1
+               or   ws-sort-num(ws-idx-sort) > ws-faixa-max
+                    display "Numero fora da faixa permitida (1 a "
+                       ws-faixa-max "), informe novamente."
+               else
+                    perform verifica-numero-oficial-repetido
+                    if ws-numero-duplicado
+                       display "Numero repetido no resultado "
+                          "oficial, informe novamente."
+                    else
+                       move 'S' to ws-flag-valido
+                    end-if
+               end-if
+           end-perform
+              .
+
+       obtem-numero-oficial-exit.
+           exit.
+
+       verifica-numero-oficial-repetido section.
+
+           move 'N' to ws-flag-duplicado
+
+           if ws-idx-sort > 1
+              perform varying ws-idx-sort2 from 1 by 1
+                      until ws-idx-sort2 > ws-idx-sort - 1
+                  if ws-sort-num(ws-idx-sort2)
+                     = ws-sort-num(ws-idx-sort)
+                     move 'S' to ws-flag-duplicado
+                  end-if
+              end-perform
+           end-if
+              .
+
+       verifica-numero-oficial-repetido-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Encerra a conferencia de um resultado oficial quando nenhum apostador acertou
+      *>---------------------------------------------------------------------------------
+
+       sem-acerto-oficial section.
+
+           display "Nenhum apostador acertou todas as dezenas do "
+              "resultado oficial informado."
+
+           perform finaliza
+              .
+
+       sem-acerto-oficial-exit.
            exit.
 
       *>-----------------------
@@ -200,122 +903,335 @@
 
        confere-num-sorteados section.
 
-           if   ws-sort-num1 <> ws-sort-num2
-           and  ws-sort-num1 <> ws-sort-num3
-           and  ws-sort-num1 <> ws-sort-num4
-           and  ws-sort-num1 <> ws-sort-num5
-           and  ws-sort-num1 <> ws-sort-num6
-
-              if   ws-sort-num2 <> ws-sort-num3
-              and  ws-sort-num2 <> ws-sort-num4
-              and  ws-sort-num2 <> ws-sort-num5
-              and  ws-sort-num2 <> ws-sort-num6
-
-                 if   ws-sort-num3 <> ws-sort-num4
-                  and  ws-sort-num3 <> ws-sort-num5
-                  and  ws-sort-num3 <> ws-sort-num6
-                      if   ws-sort-num4 <> ws-sort-num5
-                      and  ws-sort-num4 <> ws-sort-num6
-                         if   ws-sort-num5 <> ws-sort-num6
-
-
-                               perform 2400-conferir-aposta
-                               display ws-sort-num1 ' | ' ws-sort-num2
-                               ' | ' ws-sort-num3 ' | ' ws-sort-num4 ' | '
-                               ws-sort-num5 ' | ' ws-sort-num6 ' | '
-                               ' - ' ws-contador
-
-                           else
-                                perform sorteio
-                           end-if
-                       end-if
+           move 'N' to ws-flag-dup-sorteio
+
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > ws-qtd-num-jog
+               perform varying ws-idx-sort2 from ws-idx-sort by 1
+                       until ws-idx-sort2 > ws-qtd-num-jog
+                   if ws-idx-sort2 not = ws-idx-sort
+                   and ws-sort-num(ws-idx-sort) =
+                       ws-sort-num(ws-idx-sort2)
+                      move 'S' to ws-flag-dup-sorteio
                    end-if
-                end-if
-             end-if
-               .
+               end-perform
+           end-perform
+              .
 
            confere-num-sorteados-exit.
                exit.
 
+      *>---------------------------------------------------------------------------------
+      *> Exibe as dezenas sorteadas nesta tentativa
+      *>---------------------------------------------------------------------------------
+
+       mostra-sorteio section.
+
+           if not ws-modo-batch
+              perform varying ws-idx-sort from 1 by 1
+                      until ws-idx-sort > ws-qtd-num-jog
+                  display ws-sort-num(ws-idx-sort) ' | '
+                     with no advancing
+              end-perform
+              display '- ' ws-contador
+           end-if
+              .
+
+       mostra-sorteio-exit.
+           exit.
+
       *>-----------------------------------------------------------------
-      *>Conferindo se números sorteados são iguais ao da aposta
+      *>Conferindo se números sorteados são iguais aos de algum apostador
       *>-----------------------------------------------------------------
 
         confere-aposta section.
 
           add 1 to ws-contador
 
-          if   ws-sort-num1 = ws-num1 or ws-sort-num1 = ws-num2
-          or   ws-sort-num1 = ws-num3 or ws-sort-num1 = ws-num4
-          or   ws-sort-num1 = ws-num5 or ws-sort-num1 = ws-num6
-          or   ws-sort-num1 = ws-num7 or ws-sort-num1 = ws-num8
-          or   ws-sort-num1 = ws-num9 or ws-sort-num1 = ws-num10 then
-
-               if   ws-sort-num2 = ws-num1 or ws-sort-num2 = ws-num2
-               or   ws-sort-num2 = ws-num3 or ws-sort-num2 = ws-num4
-               or   ws-sort-num2 = ws-num5 or ws-sort-num2 = ws-num6
-               or   ws-sort-num2 = ws-num7 or ws-sort-num2 = ws-num8
-               or   ws-sort-num2 = ws-num9 or ws-sort-num2 = ws-num10 then
-
-                   if   ws-sort-num3 = ws-num1 or ws-sort-num3 = ws-num2
-                   or   ws-sort-num3 = ws-num3 or ws-sort-num3 = ws-num4
-                   or   ws-sort-num3 = ws-num5 or ws-sort-num3 = ws-num6
-                   or   ws-sort-num3 = ws-num7 or ws-sort-num3 = ws-num8
-                   or   ws-sort-num3 = ws-num9 or ws-sort-num3 = ws-num10 then
-
-                        if   ws-sort-num4 = ws-num1 or ws-sort-num4 = ws-num2
-                        or   ws-sort-num4 = ws-num3 or ws-sort-num4 = ws-num4
-                        or   ws-sort-num4 = ws-num5 or ws-sort-num4 = ws-num6
-                        or   ws-sort-num4 = ws-num7 or ws-sort-num4 = ws-num8
-                        or   ws-sort-num4 = ws-num9 or ws-sort-num4 = ws-num10 then
-
-                             if   ws-sort-num5 = ws-num1 or ws-sort-num5 = ws-num2
-                             or   ws-sort-num5 = ws-num3 or ws-sort-num5 = ws-num4
-                             or   ws-sort-num5 = ws-num5 or ws-sort-num5 = ws-num6
-                             or   ws-sort-num5 = ws-num7 or ws-sort-num5 = ws-num8
-                             or   ws-sort-num5 = ws-num9 or ws-sort-num5 = ws-num10 then
-
-                                  if   ws-sort-num6 = ws-num1 or ws-sort-num6 = ws-num2
-                                  or   ws-sort-num6 = ws-num3 or ws-sort-num6 = ws-num4
-                                  or   ws-sort-num6 = ws-num5 or ws-sort-num6 = ws-num6
-                                  or   ws-sort-num6 = ws-num7 or ws-sort-num6 = ws-num8
-                                  or   ws-sort-num6 = ws-num9 or ws-sort-num6 = ws-num10 then
-
-                                       move function current-date(9:6)  to  ws-hora-final
-                                       display "Os numeros estao corretos, parabens!"
-                                       display ws-num1 " - " ws-num2 " - " ws-num3 " - "
-                                       ws-num4 " - " ws-num5 " - " ws-num6 " - " ws-num7
-                                       " - " ws-num8 " - " ws-num9 " - " ws-num10 " - "
-
-                                       perform temp-sorteando
-
-                                       display 'Tempo que levou para acertar' ws-diferenca-hr ' : '
-                                       ws-diferenca-min ' : ' ws-diferenca-seg
-
-                                       display 'Quantidade de Sorteios - ' ws-contador
-
-                                       perform finaliza
-                                  else
-                                       perform sorteio
-                                 end-if
-                             end-if
-                         end-if
-                     end-if
+          perform verifica-heartbeat
+
+          move zero to ws-idx-vencedor
+
+          perform varying ws-idx-apostador from 1 by 1
+                  until ws-idx-apostador > ws-qtd-apostadores
+              if ws-idx-vencedor = zero
+                 perform verifica-cobertura-apostador
+                 if ws-cobertura-completa
+                    set ws-idx-vencedor to ws-idx-apostador
+                 end-if
+              end-if
+          end-perform
+
+          if ws-idx-vencedor not = zero
+             perform vencedor-encontrado
+          else
+             if ws-conferencia-oficial
+                perform sem-acerto-oficial
+             else
+                if ws-tentativa > 0 and ws-contador >= ws-tentativa
+                   perform tentativas-esgotadas
                 end-if
-           end-if
+             end-if
+          end-if
             .
 
          confere-aposta-exit.
              exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Verifica se o apostador corrente (ws-idx-apostador) acertou todas as dezenas
+      *>---------------------------------------------------------------------------------
+
+       verifica-cobertura-apostador section.
+
+           move 'S' to ws-flag-cobertura
+
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > ws-qtd-num-jog
+               move ws-sort-num(ws-idx-sort) to ws-num-verificar
+               perform verifica-membro-usuario
+               if not ws-membro-encontrado
+                  move 'N' to ws-flag-cobertura
+               end-if
+           end-perform
+              .
+
+       verifica-cobertura-apostador-exit.
+           exit.
+
       *>---------------------------------------------------------------------------------
-      *> Tempo que os números ficaram sorteando
+      *> Mostra sinal de vida a cada N tentativas, para distinguir sorteio lento de travado
+      *>---------------------------------------------------------------------------------
+
+       verifica-heartbeat section.
+
+           compute ws-resto-heartbeat =
+                   function mod(ws-contador, ws-heartbeat-intervalo)
+
+           if ws-resto-heartbeat = 0
+              display "... ainda sorteando, tentativa numero "
+                 ws-contador
+           end-if
+              .
+
+       verifica-heartbeat-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Encerra a simulação corrente sem acerto, ao atingir o limite de tentativas
+      *>---------------------------------------------------------------------------------
+
+       tentativas-esgotadas section.
+
+           display "Limite de " ws-tentativa " tentativas atingido "
+              "sem acerto para esta aposta."
+
+           move 'S' to ws-flag-esgotado
+
+           perform grava-esgotada
+
+           if not ws-modo-batch
+              perform finaliza
+           end-if
+              .
+
+       tentativas-esgotadas-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Grava no arquivo de resultados uma simulacao que esgotou o
+      *> limite de tentativas sem nenhum apostador cobrir o sorteio,
+      *> para que o lote fique com um registro por simulacao (nao
+      *> apenas as vencedoras) no arquivo de auditoria
+      *>---------------------------------------------------------------------------------
+
+       grava-esgotada section.
+
+           move spaces to ws-reg-esgotado
+
+           move function current-date(1:8)     to esg-data
+           move function current-date(9:6)     to esg-hora
+
+           move "SEM ACERTO (LIMITE)"          to esg-marca
+
+           move ws-ind-lot                     to esg-lot-tipo
+           move ws-contador                    to esg-tentativas
+
+           write ws-reg-esgotado
+              .
+
+       grava-esgotada-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Verifica se uma dezena sorteada consta entre as dezenas do apostador corrente
+      *>---------------------------------------------------------------------------------
+
+       verifica-membro-usuario section.
+
+           move 'N' to ws-flag-membro
+
+           perform varying ws-idx-num from 1 by 1
+                   until ws-idx-num > ws-qtd-num-jog
+               if ws-num(ws-idx-apostador, ws-idx-num)
+                  = ws-num-verificar
+                  move 'S' to ws-flag-membro
+               end-if
+           end-perform
+              .
+
+       verifica-membro-usuario-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Mensagens e gravação quando um apostador acerta os números sorteados primeiro
+      *>---------------------------------------------------------------------------------
+
+       vencedor-encontrado section.
+
+           move function current-date(9:6) to ws-hora-final
+
+           perform temp-sorteando
+
+           if ws-modo-batch
+              perform grava-resultado
+           else
+              display "Os numeros estao corretos, parabens!"
+              display "Apostador vencedor numero " ws-idx-vencedor
+                 " de " ws-qtd-apostadores
+                 " - matricula " ws-id-apostador(ws-idx-vencedor)
+
+              perform varying ws-idx-num from 1 by 1
+                      until ws-idx-num > ws-qtd-num-jog
+                  display ws-num(ws-idx-vencedor, ws-idx-num) ' | '
+                     with no advancing
+              end-perform
+              display ' '
+
+              display 'Tempo que levou para acertar '
+                 ws-diferenca-hr ' : ' ws-diferenca-min ' : '
+                 ws-diferenca-seg
+
+              display 'Quantidade de Sorteios - ' ws-contador
+
+              perform grava-resultado
+
+              perform finaliza
+           end-if
+              .
+
+       vencedor-encontrado-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Grava no arquivo de resultados a aposta vencedora, para conferencia posterior
+      *>---------------------------------------------------------------------------------
+
+       grava-resultado section.
+
+           move spaces to ws-reg-resultado
+
+           move function current-date(1:8)     to res-data
+           move function current-date(9:6)     to res-hora
+
+           move ws-ind-lot                     to res-lot-tipo
+           move ws-qtd-num-jog                 to res-qtd-sorteado
+           move ws-idx-vencedor                to res-jogador
+
+           perform varying ws-idx-num from 1 by 1
+                   until ws-idx-num > 15
+               move zero to res-num-usuario(ws-idx-num)
+           end-perform
+
+           perform varying ws-idx-num from 1 by 1
+                   until ws-idx-num > ws-qtd-num-jog
+               move ws-num(ws-idx-vencedor, ws-idx-num)
+                    to res-num-usuario(ws-idx-num)
+           end-perform
+
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > 15
+               move zero to res-num-sorteado(ws-idx-sort)
+           end-perform
+
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > ws-qtd-num-jog
+               move ws-sort-num(ws-idx-sort)
+                    to res-num-sorteado(ws-idx-sort)
+           end-perform
+
+           move ws-contador                    to res-contador
+
+           write ws-reg-resultado
+
+           add 1 to ws-seq-apostas
+
+           move res-data                       to apo-data
+           move res-hora                       to apo-hora
+           move ws-id-apostador(ws-idx-vencedor)
+                                                to apo-matricula
+           move ws-seq-apostas                 to apo-seq
+           move ws-ind-lot                     to apo-lot-tipo
+           move ws-contador                    to apo-qtd-sorteios
+           move ws-diferenca-hr                to apo-tempo-hr
+           move ws-diferenca-min               to apo-tempo-min
+           move ws-diferenca-seg               to apo-tempo-seg
+
+           perform varying ws-idx-num from 1 by 1
+                   until ws-idx-num > 15
+               move zero to apo-num-aposta(ws-idx-num)
+           end-perform
+
+           perform varying ws-idx-num from 1 by 1
+                   until ws-idx-num > ws-qtd-num-jog
+               move ws-num(ws-idx-vencedor, ws-idx-num)
+                    to apo-num-aposta(ws-idx-num)
+           end-perform
+
+           write apo-registro
+               invalid key
+                   display "Aviso: nao foi possivel gravar o "
+                      "historico desta aposta (chave duplicada "
+                      "em APOSTAS.DAT)."
+           end-write
+              .
+
+       grava-resultado-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Tempo que os números ficaram sorteando, com borrow entre seg/min/hora
       *>---------------------------------------------------------------------------------
 
        temp-sorteando section.
-           compute ws-diferenca-hr  = (ws-hor - ws-hor-fim)
-           compute ws-diferenca-min = (ws-min - ws-min-fim)
-           compute ws-diferenca-seg = (ws-seg - ws-seg-fim)
-             .
+
+           move 0 to ws-borrow-min
+           move 0 to ws-borrow-hr
+
+           if ws-seg-fim >= ws-seg
+              compute ws-diferenca-seg = ws-seg-fim - ws-seg
+           else
+              compute ws-diferenca-seg = ws-seg-fim + 60 - ws-seg
+              move 1 to ws-borrow-min
+           end-if
+
+           if ws-min-fim >= ws-min + ws-borrow-min
+              compute ws-diferenca-min =
+                      ws-min-fim - ws-min - ws-borrow-min
+           else
+              compute ws-diferenca-min =
+                      ws-min-fim + 60 - ws-min - ws-borrow-min
+              move 1 to ws-borrow-hr
+           end-if
+
+           if ws-hor-fim >= ws-hor + ws-borrow-hr
+              compute ws-diferenca-hr =
+                      ws-hor-fim - ws-hor - ws-borrow-hr
+           else
+              compute ws-diferenca-hr =
+                      ws-hor-fim + 24 - ws-hor - ws-borrow-hr
+           end-if
+              .
 
        temp-sorteando-exit.
            exit.
@@ -325,6 +1241,8 @@
       *>---------------------------------
 
        finaliza section.
+           close ws-arq-resultados
+           close ws-arq-apostas
            stop run.
               .
        finaliza-exit.
